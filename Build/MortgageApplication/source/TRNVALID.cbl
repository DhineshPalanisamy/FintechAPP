@@ -0,0 +1,316 @@
+      ******************************************************************
+      * PROGRAM-ID : TRNVALID                                          *
+      * FUNCTION   : PRE-POSTING VALIDATION STEP FOR                  *
+      *              CBS_ACCT_TRAN_HSTRY_DTL.  RUNS AHEAD OF TRNPOST   *
+      *              AND EXAMINES EVERY ROW THAT HAS NOT YET REACHED  *
+      *              A TERMINAL STATUS (POSTED/REJECTED/SUSPENSE).    *
+      *              A ROW IS ACCEPTED ONLY IF ITS STATUS AND ITS     *
+      *              TRAN-TYPE ARE BOTH ACTIVE CODES ON               *
+      *              CBS_TRAN_CODE_VALUES; OTHERWISE THE ROW IS       *
+      *              MARKED 'SUSPENSE' AND A COPY IS WRITTEN TO       *
+      *              CBS_TRAN_SUSPENSE, WITH THE REASON, FOR MANUAL   *
+      *              REVIEW.  TRNPOST'S CURSOR ONLY EVER SEES ROWS    *
+      *              STILL MARKED 'PENDING', SO SUSPENDED ROWS NEVER  *
+      *              REACH IT.                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNVALID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSP-RPT ASSIGN TO SUSPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSP-RPT
+           RECORDING MODE IS F.
+       01  SUSP-RPT-REC                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY CBSHIS.
+           COPY CBSCODE.
+           COPY CBSSUSP.
+           COPY CBSCKPT.
+       01  WS-RESTART-TRAN-ID          PIC X(16).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-JOB-NAME                 PIC X(8)  VALUE 'TRNVALID'.
+
+       01  WS-COMMIT-FREQUENCY         PIC 9(5) VALUE 100.
+       01  WS-ROWS-SINCE-COMMIT        PIC 9(9) VALUE ZERO.
+
+       01  WS-HDR1                     PIC X(40) VALUE
+           'TRANSACTION VALIDATION SUSPENSE LISTING'.
+       01  WS-HDR2                     PIC X(132) VALUE
+           'TRANSACTION-ID   ACCOUNT-NUMBER      TRAN-TYPE  REASON'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-TRANSACTION-ID      PIC X(16).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-ACCOUNT-NUMBER      PIC Z(17)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-TRAN-TYPE           PIC X(10).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-REASON              PIC X(30).
+
+       01  WS-SUSPENSE-REASON          PIC X(30).
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-READ             PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-ACCEPTED         PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-SUSPENDED        PIC 9(9) VALUE ZERO.
+
+       01  WS-VALID-SWITCH              PIC X(1) VALUE 'N'.
+           88 WS-ROW-VALID                 VALUE 'Y'.
+       01  WS-CODE-FOUND-SWITCH         PIC X(1) VALUE 'N'.
+           88 WS-CODE-FOUND                 VALUE 'Y'.
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-ROWS              VALUE 'Y'.
+
+       01  WS-CODE-ROW-COUNT            PIC S9(9) COMP-3.
+       01  WS-SEED-IX                   PIC 9(2) COMP.
+       01  WS-SEED-TABLE-COUNT          PIC 9(2) COMP VALUE 3.
+       01  WS-SEED-TABLE.
+           05 WS-SEED-ENTRY OCCURS 3 TIMES.
+              10 WS-SEED-CODE-TYPE      PIC X(10).
+              10 WS-SEED-CODE-VALUE     PIC X(10).
+       01  FILLER REDEFINES WS-SEED-TABLE.
+           05 FILLER           PIC X(20) VALUE 'TRANTYPE  CREDIT    '.
+           05 FILLER           PIC X(20) VALUE 'TRANTYPE  DEBIT     '.
+           05 FILLER           PIC X(20) VALUE 'STATUS    PENDING   '.
+
+           EXEC SQL
+               DECLARE TRNVALID-CSR CURSOR WITH HOLD FOR
+                   SELECT ACCOUNT_NUMBER, TRANSACTION_ID, TRAN_AMOUNT,
+                          TRAN_TYPE, STATUS
+                     FROM COREBK.CBS_ACCT_TRAN_HSTRY_DTL
+                    WHERE STATUS NOT IN
+                              ('POSTED', 'REJECTED', 'SUSPENSE')
+                      AND TRANSACTION_ID > :WS-RESTART-TRAN-ID
+                    ORDER BY TRANSACTION_ID
+                    FOR UPDATE OF STATUS
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-TRANSACTIONS UNTIL WS-NO-MORE-ROWS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT SUSP-RPT
+           MOVE WS-HDR1 TO SUSP-RPT-REC
+           WRITE SUSP-RPT-REC
+           MOVE WS-HDR2 TO SUSP-RPT-REC
+           WRITE SUSP-RPT-REC
+           PERFORM 1100-LOAD-CHECKPOINT
+           PERFORM 1200-SEED-CODE-VALUES
+           EXEC SQL
+               OPEN TRNVALID-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       1100-LOAD-CHECKPOINT.
+           MOVE LOW-VALUES TO WS-RESTART-TRAN-ID
+           MOVE WS-JOB-NAME TO H9-JOB-NAME
+           EXEC SQL
+               SELECT LAST_TRAN_ID
+                 INTO :H9-LAST-TRAN-ID
+                 FROM COREBK.CBS_BATCH_CHECKPOINT
+                WHERE JOB_NAME = :H9-JOB-NAME
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE H9-LAST-TRAN-ID TO WS-RESTART-TRAN-ID
+               DISPLAY 'TRNVALID RESUMING AFTER TRAN-ID: '
+                   WS-RESTART-TRAN-ID
+           END-IF.
+
+       1200-SEED-CODE-VALUES.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-CODE-ROW-COUNT
+                 FROM COREBK.CBS_TRAN_CODE_VALUES
+           END-EXEC
+           IF WS-CODE-ROW-COUNT = 0
+               PERFORM 1210-INSERT-CODE-VALUE
+                   VARYING WS-SEED-IX FROM 1 BY 1
+                   UNTIL WS-SEED-IX > WS-SEED-TABLE-COUNT
+           END-IF.
+
+       1210-INSERT-CODE-VALUE.
+           MOVE WS-SEED-CODE-TYPE (WS-SEED-IX)  TO H10-CODE-TYPE
+           MOVE WS-SEED-CODE-VALUE (WS-SEED-IX) TO H10-CODE-VALUE
+           MOVE 'Y'                             TO H10-ACTIVE-FLAG
+           EXEC SQL
+               INSERT INTO COREBK.CBS_TRAN_CODE_VALUES
+                   (CODE_TYPE, CODE_VALUE, ACTIVE_FLAG)
+                   VALUES
+                   (:H10-CODE-TYPE, :H10-CODE-VALUE,
+                    :H10-ACTIVE-FLAG)
+           END-EXEC.
+
+       2000-VALIDATE-TRANSACTIONS.
+           ADD 1 TO WS-ROWS-READ
+           SET WS-ROW-VALID TO TRUE
+           MOVE SPACES TO WS-SUSPENSE-REASON
+           PERFORM 3100-VALIDATE-STATUS
+           IF NOT WS-CODE-FOUND
+               SET WS-VALID-SWITCH TO 'N'
+               MOVE 'INVALID STATUS CODE' TO WS-SUSPENSE-REASON
+           ELSE
+               PERFORM 3000-VALIDATE-TRAN-TYPE
+               IF NOT WS-CODE-FOUND
+                   SET WS-VALID-SWITCH TO 'N'
+                   MOVE 'INVALID TRAN-TYPE CODE' TO WS-SUSPENSE-REASON
+               END-IF
+           END-IF
+           IF WS-ROW-VALID
+               ADD 1 TO WS-ROWS-ACCEPTED
+           ELSE
+               PERFORM 4000-SUSPEND-ROW
+               ADD 1 TO WS-ROWS-SUSPENDED
+           END-IF
+           ADD 1 TO WS-ROWS-SINCE-COMMIT
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-FREQUENCY
+               PERFORM 7000-CHECKPOINT-COMMIT
+           END-IF
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2100-FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH TRNVALID-CSR
+                   INTO :H3-ACCOUNT-NUMBER, :H3-TRANSACTION-ID,
+                        :H3-TRAN-AMOUNT, :H3-TRAN-TYPE, :H3-STATUS
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-NO-MORE-ROWS TO TRUE
+               WHEN OTHER
+                   PERFORM 9800-ABEND-SQL-ERROR
+           END-EVALUATE.
+
+       3100-VALIDATE-STATUS.
+           MOVE 'STATUS'        TO H10-CODE-TYPE
+           MOVE H3-STATUS       TO H10-CODE-VALUE
+           EXEC SQL
+               SELECT ACTIVE_FLAG
+                 INTO :H10-ACTIVE-FLAG
+                 FROM COREBK.CBS_TRAN_CODE_VALUES
+                WHERE CODE_TYPE = :H10-CODE-TYPE
+                  AND CODE_VALUE = :H10-CODE-VALUE
+                  AND ACTIVE_FLAG = 'Y'
+           END-EXEC
+           IF SQLCODE = 0
+               SET WS-CODE-FOUND-SWITCH TO 'Y'
+           ELSE
+               SET WS-CODE-FOUND-SWITCH TO 'N'
+           END-IF.
+
+       3000-VALIDATE-TRAN-TYPE.
+           MOVE 'TRANTYPE'      TO H10-CODE-TYPE
+           MOVE H3-TRAN-TYPE    TO H10-CODE-VALUE
+           EXEC SQL
+               SELECT ACTIVE_FLAG
+                 INTO :H10-ACTIVE-FLAG
+                 FROM COREBK.CBS_TRAN_CODE_VALUES
+                WHERE CODE_TYPE = :H10-CODE-TYPE
+                  AND CODE_VALUE = :H10-CODE-VALUE
+                  AND ACTIVE_FLAG = 'Y'
+           END-EXEC
+           IF SQLCODE = 0
+               SET WS-CODE-FOUND-SWITCH TO 'Y'
+           ELSE
+               SET WS-CODE-FOUND-SWITCH TO 'N'
+           END-IF.
+
+       4000-SUSPEND-ROW.
+           EXEC SQL
+               UPDATE COREBK.CBS_ACCT_TRAN_HSTRY_DTL
+                  SET STATUS = 'SUSPENSE'
+                WHERE CURRENT OF TRNVALID-CSR
+           END-EXEC
+           MOVE H3-ACCOUNT-NUMBER   TO H11-ACCOUNT-NUMBER
+           MOVE H3-TRANSACTION-ID   TO H11-TRANSACTION-ID
+           MOVE H3-TRAN-AMOUNT      TO H11-TRAN-AMOUNT
+           MOVE H3-TRAN-TYPE        TO H11-TRAN-TYPE
+           MOVE H3-STATUS           TO H11-STATUS
+           MOVE WS-SUSPENSE-REASON  TO H11-SUSPENSE-REASON
+           EXEC SQL
+               INSERT INTO COREBK.CBS_TRAN_SUSPENSE
+                   (ACCOUNT_NUMBER, TRANSACTION_ID, TRAN_AMOUNT,
+                    TRAN_TYPE, STATUS, SUSPENSE_REASON,
+                    SUSPENSE_TIMESTAMP)
+                   VALUES
+                   (:H11-ACCOUNT-NUMBER, :H11-TRANSACTION-ID,
+                    :H11-TRAN-AMOUNT, :H11-TRAN-TYPE, :H11-STATUS,
+                    :H11-SUSPENSE-REASON, CURRENT TIMESTAMP)
+           END-EXEC
+           PERFORM 5000-WRITE-DETAIL-LINE.
+
+       5000-WRITE-DETAIL-LINE.
+           MOVE H3-TRANSACTION-ID  TO WS-D-TRANSACTION-ID
+           MOVE H3-ACCOUNT-NUMBER  TO WS-D-ACCOUNT-NUMBER
+           MOVE H3-TRAN-TYPE       TO WS-D-TRAN-TYPE
+           MOVE WS-SUSPENSE-REASON TO WS-D-REASON
+           MOVE WS-DETAIL-LINE     TO SUSP-RPT-REC
+           WRITE SUSP-RPT-REC.
+
+       7000-CHECKPOINT-COMMIT.
+           PERFORM 7100-SAVE-CHECKPOINT
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           MOVE ZERO TO WS-ROWS-SINCE-COMMIT.
+
+       7100-SAVE-CHECKPOINT.
+           MOVE WS-JOB-NAME        TO H9-JOB-NAME
+           MOVE H3-TRANSACTION-ID  TO H9-LAST-TRAN-ID
+           EXEC SQL
+               UPDATE COREBK.CBS_BATCH_CHECKPOINT
+                  SET LAST_TRAN_ID         = :H9-LAST-TRAN-ID,
+                      CHECKPOINT_TIMESTAMP = CURRENT TIMESTAMP
+                WHERE JOB_NAME = :H9-JOB-NAME
+           END-EXEC
+           IF SQLCODE = 100
+               EXEC SQL
+                   INSERT INTO COREBK.CBS_BATCH_CHECKPOINT
+                       (JOB_NAME, LAST_TRAN_ID, CHECKPOINT_TIMESTAMP)
+                       VALUES
+                       (:H9-JOB-NAME, :H9-LAST-TRAN-ID,
+                        CURRENT TIMESTAMP)
+               END-EXEC
+           END-IF.
+
+       7200-CLEAR-CHECKPOINT.
+           MOVE WS-JOB-NAME TO H9-JOB-NAME
+           EXEC SQL
+               DELETE FROM COREBK.CBS_BATCH_CHECKPOINT
+                WHERE JOB_NAME = :H9-JOB-NAME
+           END-EXEC.
+
+       9800-ABEND-SQL-ERROR.
+           DISPLAY 'TRNVALID FETCH ERROR - SQLCODE: ' SQLCODE
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9000-TERMINATE.
+           EXEC SQL
+               CLOSE TRNVALID-CSR
+           END-EXEC
+           PERFORM 7200-CLEAR-CHECKPOINT
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           DISPLAY 'TRNVALID ROWS READ      : ' WS-ROWS-READ
+           DISPLAY 'TRNVALID ROWS ACCEPTED  : ' WS-ROWS-ACCEPTED
+           DISPLAY 'TRNVALID ROWS SUSPENDED : ' WS-ROWS-SUSPENDED
+           CLOSE SUSP-RPT.
