@@ -0,0 +1,135 @@
+      ******************************************************************
+      * PROGRAM-ID : DORMACCT                                          *
+      * FUNCTION   : PERIODIC DORMANT ACCOUNT EXTRACT.  FLAGS EVERY    *
+      *              ROW ON CBS_ACCT_BAL_DTL WHERE NEITHER             *
+      *              LAST-CREDIT-DATE NOR LAST-DEBIT-DATE FALLS WITHIN *
+      *              WS-DORMANT-THRESHOLD-DAYS OF CURRENT DATE, AND    *
+      *              WRITES THOSE ACCOUNTS TO THE DORMANT-ACCOUNT      *
+      *              EXTRACT FOR REVIEW.                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMACCT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DORM-XTR ASSIGN TO DORMXTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DORM-XTR
+           RECORDING MODE IS F.
+       01  DORM-XTR-REC                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY CBSBAL.
+       01  WS-DORMANT-THRESHOLD-DAYS   PIC S9(4) USAGE COMP
+           VALUE 90.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-HDR1                     PIC X(40) VALUE
+           'DORMANT ACCOUNT EXTRACT'.
+       01  WS-HDR2                     PIC X(132) VALUE
+           '   CUSTOMER-ID   LAST-CREDIT-DATE  LAST-DEBIT-DATE  CURR'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-CUSTOMER-ID         PIC Z(8)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-LAST-CREDIT-DATE    PIC X(10).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-LAST-DEBIT-DATE     PIC X(10).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-CURRENCY            PIC X(3).
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-READ             PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-DORMANT          PIC 9(9) VALUE ZERO.
+
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-ROWS              VALUE 'Y'.
+
+           EXEC SQL
+               DECLARE DORMACCT-CSR CURSOR FOR
+                   SELECT CUSTOMER_ID, DEBIT_AMOUNT, AVAILABLE_BALANCE,
+                          LEDGER_BALANCE, HOLD_BALANCE,
+                          LAST_CREDIT_AMOUNT, LAST_DEBIT_AMOUNT,
+                          LAST_CREDIT_DATE, LAST_DEBIT_DATE, CURRENCY,
+                          UPD_USERID, UPD_TIMESTAMP
+                     FROM COREBK.CBS_ACCT_BAL_DTL
+                    WHERE LAST_CREDIT_DATE <=
+                              CURRENT DATE -
+                              :WS-DORMANT-THRESHOLD-DAYS DAYS
+                      AND LAST_DEBIT_DATE <=
+                              CURRENT DATE -
+                              :WS-DORMANT-THRESHOLD-DAYS DAYS
+                    ORDER BY CUSTOMER_ID
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS UNTIL WS-NO-MORE-ROWS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT DORM-XTR
+           MOVE WS-HDR1 TO DORM-XTR-REC
+           WRITE DORM-XTR-REC
+           MOVE WS-HDR2 TO DORM-XTR-REC
+           WRITE DORM-XTR-REC
+           EXEC SQL
+               OPEN DORMACCT-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2000-PROCESS-ACCOUNTS.
+           ADD 1 TO WS-ROWS-READ
+           PERFORM 2200-WRITE-DETAIL-LINE
+           ADD 1 TO WS-ROWS-DORMANT
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2100-FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH DORMACCT-CSR
+                   INTO :H2-CUSTOMER-ID, :H2-DEBIT-AMOUNT,
+                        :H2-AVAILABLE-BALANCE, :H2-LEDGER-BALANCE,
+                        :H2-HOLD-BALANCE, :H2-LAST-CREDIT-AMOUNT,
+                        :H2-LAST-DEBIT-AMOUNT, :H2-LAST-CREDIT-DATE,
+                        :H2-LAST-DEBIT-DATE, :H2-CURRENCY,
+                        :H2-UPD-USERID, :H2-UPD-TIMESTAMP
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-NO-MORE-ROWS TO TRUE
+               WHEN OTHER
+                   PERFORM 9800-ABEND-SQL-ERROR
+           END-EVALUATE.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE H2-CUSTOMER-ID       TO WS-D-CUSTOMER-ID
+           MOVE H2-LAST-CREDIT-DATE  TO WS-D-LAST-CREDIT-DATE
+           MOVE H2-LAST-DEBIT-DATE   TO WS-D-LAST-DEBIT-DATE
+           MOVE H2-CURRENCY          TO WS-D-CURRENCY
+           MOVE WS-DETAIL-LINE       TO DORM-XTR-REC
+           WRITE DORM-XTR-REC.
+
+       9800-ABEND-SQL-ERROR.
+           DISPLAY 'DORMACCT FETCH ERROR - SQLCODE: ' SQLCODE
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9000-TERMINATE.
+           EXEC SQL
+               CLOSE DORMACCT-CSR
+           END-EXEC
+           DISPLAY 'DORMACCT ROWS READ    : ' WS-ROWS-READ
+           DISPLAY 'DORMACCT ROWS DORMANT : ' WS-ROWS-DORMANT
+           CLOSE DORM-XTR.
