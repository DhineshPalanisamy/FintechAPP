@@ -0,0 +1,207 @@
+      ******************************************************************
+      * PROGRAM-ID : HOLDAGE                                           *
+      * FUNCTION   : DAILY HOLD AGING JOB.  FINDS EVERY ACTIVE ROW ON  *
+      *              CBS_ACCT_HOLD_DTL WHOSE EXPIRY-DATE HAS PASSED,   *
+      *              DECREMENTS HOLD-BALANCE ON CBS_ACCT_BAL_DTL BY    *
+      *              HOLD-AMOUNT FOR THAT CUSTOMER, AND MARKS THE HOLD *
+      *              EXPIRED.  WRITES A LISTING OF EVERY HOLD RELEASED.*
+      *              EVERY BALANCE UPDATE ALSO WRITES A BEFORE/AFTER   *
+      *              ROW TO CBS_ACCT_BAL_HIST.                         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLDAGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLD-RPT ASSIGN TO HOLDRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLD-RPT
+           RECORDING MODE IS F.
+       01  HOLD-RPT-REC                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY CBSHOLD.
+           COPY CBSBAL.
+           COPY CBSBALH.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-RUN-USERID               PIC X(10) VALUE 'HOLDAGE'.
+
+       01  WS-BEFORE-AVAIL-BAL   PIC S9(10)V9(2) COMP-3.
+       01  WS-BEFORE-LEDGER-BAL  PIC S9(10)V9(2) COMP-3.
+       01  WS-BEFORE-HOLD-BAL    PIC S9(10)V9(2) COMP-3.
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-CUSTOMER-ID         PIC Z(8)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-HOLD-ID             PIC Z(8)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-HOLD-AMOUNT         PIC -Z(9)9.99.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-HOLD-REASON         PIC X(30).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-MESSAGE             PIC X(20).
+
+       01  WS-COUNTERS.
+           05 WS-HOLDS-EXAMINED        PIC 9(9) VALUE ZERO.
+           05 WS-HOLDS-RELEASED        PIC 9(9) VALUE ZERO.
+           05 WS-HOLDS-SKIPPED         PIC 9(9) VALUE ZERO.
+
+       01  WS-BAL-UPDATED-SWITCH       PIC X(1) VALUE 'N'.
+           88 WS-BAL-UPDATED              VALUE 'Y'.
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-HOLDS             VALUE 'Y'.
+
+           EXEC SQL
+               DECLARE HOLDAGE-CSR CURSOR FOR
+                   SELECT CUSTOMER_ID, HOLD_ID, HOLD_AMOUNT,
+                          HOLD_REASON, PLACED_BY_USERID, PLACED_DATE,
+                          EXPIRY_DATE, HOLD_STATUS
+                     FROM COREBK.CBS_ACCT_HOLD_DTL
+                    WHERE HOLD_STATUS = 'A'
+                      AND EXPIRY_DATE <= CURRENT DATE
+                    ORDER BY CUSTOMER_ID, HOLD_ID
+                    FOR UPDATE OF HOLD_STATUS
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-HOLDS UNTIL WS-NO-MORE-HOLDS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT HOLD-RPT
+           EXEC SQL
+               OPEN HOLDAGE-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-HOLD.
+
+       2000-PROCESS-HOLDS.
+           ADD 1 TO WS-HOLDS-EXAMINED
+           SET WS-BAL-UPDATED-SWITCH TO 'N'
+           PERFORM 4050-CAPTURE-BEFORE-IMAGE
+           EXEC SQL
+               UPDATE COREBK.CBS_ACCT_BAL_DTL
+                  SET HOLD_BALANCE      =
+                          HOLD_BALANCE - :H5-HOLD-AMOUNT,
+                      AVAILABLE_BALANCE =
+                          AVAILABLE_BALANCE + :H5-HOLD-AMOUNT,
+                      UPD_USERID        = :WS-RUN-USERID,
+                      UPD_TIMESTAMP     = CURRENT TIMESTAMP
+                WHERE CUSTOMER_ID = :H5-CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+               SET WS-BAL-UPDATED-SWITCH TO 'Y'
+           END-IF
+           IF WS-BAL-UPDATED
+               EXEC SQL
+                   UPDATE COREBK.CBS_ACCT_HOLD_DTL
+                      SET HOLD_STATUS = 'E'
+                    WHERE CURRENT OF HOLDAGE-CSR
+               END-EXEC
+               PERFORM 6000-WRITE-HIST-ROW
+               ADD 1 TO WS-HOLDS-RELEASED
+               MOVE 'HOLD RELEASED' TO WS-D-MESSAGE
+           ELSE
+               ADD 1 TO WS-HOLDS-SKIPPED
+               MOVE 'BALANCE ROW NOT FOUND' TO WS-D-MESSAGE
+           END-IF
+           PERFORM 5000-WRITE-DETAIL-LINE
+           PERFORM 2100-FETCH-NEXT-HOLD.
+
+       4050-CAPTURE-BEFORE-IMAGE.
+           EXEC SQL
+               SELECT AVAILABLE_BALANCE, LEDGER_BALANCE, HOLD_BALANCE
+                 INTO :WS-BEFORE-AVAIL-BAL,
+                      :WS-BEFORE-LEDGER-BAL,
+                      :WS-BEFORE-HOLD-BAL
+                 FROM COREBK.CBS_ACCT_BAL_DTL
+                WHERE CUSTOMER_ID = :H5-CUSTOMER-ID
+           END-EXEC.
+
+       6000-WRITE-HIST-ROW.
+           MOVE H5-CUSTOMER-ID            TO H7-CUSTOMER-ID
+           EXEC SQL
+               SELECT COALESCE(MAX(HIST_SEQ), 0) + 1
+                 INTO :H7-HIST-SEQ
+                 FROM COREBK.CBS_ACCT_BAL_HIST
+                WHERE CUSTOMER_ID = :H7-CUSTOMER-ID
+           END-EXEC
+           MOVE WS-BEFORE-AVAIL-BAL TO H7-BEFORE-AVAIL-BAL
+           MOVE WS-BEFORE-LEDGER-BAL    TO H7-BEFORE-LEDGER-BAL
+           MOVE WS-BEFORE-HOLD-BAL      TO H7-BEFORE-HOLD-BAL
+           EXEC SQL
+               SELECT AVAILABLE_BALANCE, LEDGER_BALANCE, HOLD_BALANCE
+                 INTO :H7-AFTER-AVAIL-BAL,
+                      :H7-AFTER-LEDGER-BAL,
+                      :H7-AFTER-HOLD-BAL
+                 FROM COREBK.CBS_ACCT_BAL_DTL
+                WHERE CUSTOMER_ID = :H5-CUSTOMER-ID
+           END-EXEC
+           MOVE WS-RUN-USERID              TO H7-CHANGE-USERID
+           EXEC SQL
+               INSERT INTO COREBK.CBS_ACCT_BAL_HIST
+                   (CUSTOMER_ID, HIST_SEQ,
+                    BEFORE_AVAIL_BAL, AFTER_AVAIL_BAL,
+                    BEFORE_LEDGER_BAL, AFTER_LEDGER_BAL,
+                    BEFORE_HOLD_BAL, AFTER_HOLD_BAL,
+                    CHANGE_USERID, CHANGE_TIMESTAMP)
+                   VALUES
+                   (:H7-CUSTOMER-ID, :H7-HIST-SEQ,
+                    :H7-BEFORE-AVAIL-BAL, :H7-AFTER-AVAIL-BAL,
+                    :H7-BEFORE-LEDGER-BAL, :H7-AFTER-LEDGER-BAL,
+                    :H7-BEFORE-HOLD-BAL, :H7-AFTER-HOLD-BAL,
+                    :H7-CHANGE-USERID, CURRENT TIMESTAMP)
+           END-EXEC.
+
+       2100-FETCH-NEXT-HOLD.
+           EXEC SQL
+               FETCH HOLDAGE-CSR
+                   INTO :H5-CUSTOMER-ID, :H5-HOLD-ID, :H5-HOLD-AMOUNT,
+                        :H5-HOLD-REASON, :H5-PLACED-BY-USERID,
+                        :H5-PLACED-DATE, :H5-EXPIRY-DATE,
+                        :H5-HOLD-STATUS
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-NO-MORE-HOLDS TO TRUE
+               WHEN OTHER
+                   PERFORM 9800-ABEND-SQL-ERROR
+           END-EVALUATE.
+
+       5000-WRITE-DETAIL-LINE.
+           MOVE H5-CUSTOMER-ID   TO WS-D-CUSTOMER-ID
+           MOVE H5-HOLD-ID       TO WS-D-HOLD-ID
+           MOVE H5-HOLD-AMOUNT   TO WS-D-HOLD-AMOUNT
+           MOVE H5-HOLD-REASON   TO WS-D-HOLD-REASON
+           MOVE WS-DETAIL-LINE   TO HOLD-RPT-REC
+           WRITE HOLD-RPT-REC.
+
+       9800-ABEND-SQL-ERROR.
+           DISPLAY 'HOLDAGE FETCH ERROR - SQLCODE: ' SQLCODE
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9000-TERMINATE.
+           EXEC SQL
+               CLOSE HOLDAGE-CSR
+           END-EXEC
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           DISPLAY 'HOLDAGE HOLDS EXAMINED : ' WS-HOLDS-EXAMINED
+           DISPLAY 'HOLDAGE HOLDS RELEASED : ' WS-HOLDS-RELEASED
+           DISPLAY 'HOLDAGE HOLDS SKIPPED  : ' WS-HOLDS-SKIPPED
+           CLOSE HOLD-RPT.
