@@ -0,0 +1,236 @@
+      ******************************************************************
+      * PROGRAM-ID : AMRTDLNQ                                          *
+      * FUNCTION   : DAILY DELINQUENCY CHECK FOR MORTGAGE ACCOUNTS.    *
+      *              CURSORS EVERY OPEN (SCHEDULE-STATUS 'S') ROW ON   *
+      *              CBS_AMORT_SCHEDULE WHOSE DUE-DATE HAS ARRIVED,    *
+      *              RESOLVES ITS ACCOUNT-NUMBER TO A CUSTOMER-ID VIA  *
+      *              CBS_CUST_ACCT_XREF, AND COMPARES THE DUE AMOUNT   *
+      *              AND DUE-DATE AGAINST LAST-CREDIT-AMOUNT AND       *
+      *              LAST-CREDIT-DATE ON CBS_ACCT_BAL_DTL.  A SCHEDULE *
+      *              ROW WITH NO QUALIFYING CREDIT ON OR AFTER ITS     *
+      *              DUE-DATE COVERING THE FULL PRINCIPAL + INTEREST   *
+      *              IS MARKED 'D' (DELINQUENT) AND LISTED ON THE      *
+      *              DELINQUENCY REPORT; OTHERWISE IT IS MARKED 'P'    *
+      *              (PAID).                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMRTDLNQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DELQ-RPT ASSIGN TO DELQRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DELQ-RPT
+           RECORDING MODE IS F.
+       01  DELQ-RPT-REC                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY CBSAMRT.
+           COPY CBSBAL.
+           COPY CBSXREF.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-RUN-USERID               PIC X(10) VALUE 'AMRTDLNQ'.
+
+       01  WS-AMOUNT-DUE                PIC S9(10)V9(2) COMP-3.
+
+       01  WS-HDR1                      PIC X(40) VALUE
+           'MORTGAGE DELINQUENCY REPORT'.
+       01  WS-HDR2                      PIC X(132) VALUE
+           'ACCOUNT-NUMBER     DUE-DATE   AMOUNT-DUE  LAST-CREDIT-DATE'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-ACCOUNT-NUMBER       PIC Z(17)9.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 WS-D-DUE-DATE             PIC X(10).
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 WS-D-AMOUNT-DUE           PIC -Z(9)9.99.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 WS-D-LAST-CREDIT-DATE     PIC X(10).
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 WS-D-LAST-CREDIT-AMOUNT   PIC -Z(9)9.99.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 WS-D-MESSAGE              PIC X(28).
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-EXAMINED          PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-PAID              PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-DELINQUENT        PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-NO-XREF           PIC 9(9) VALUE ZERO.
+
+       01  WS-XREF-FOUND-SWITCH         PIC X(1) VALUE 'N'.
+           88 WS-XREF-FOUND                VALUE 'Y'.
+       01  WS-BAL-FOUND-SWITCH          PIC X(1) VALUE 'N'.
+           88 WS-BAL-FOUND                  VALUE 'Y'.
+       01  WS-PAID-UP-SWITCH            PIC X(1) VALUE 'N'.
+           88 WS-PAID-UP                    VALUE 'Y'.
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-ROWS              VALUE 'Y'.
+
+           EXEC SQL
+               DECLARE AMRTDLNQ-CSR CURSOR FOR
+                   SELECT ACCOUNT_NUMBER, DUE_DATE, PRINCIPAL_AMT,
+                          INTEREST_AMT, SCHEDULE_STATUS
+                     FROM COREBK.CBS_AMORT_SCHEDULE
+                    WHERE SCHEDULE_STATUS = 'S'
+                      AND DUE_DATE <= CURRENT DATE
+                    ORDER BY ACCOUNT_NUMBER, DUE_DATE
+                    FOR UPDATE OF SCHEDULE_STATUS
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SCHEDULE UNTIL WS-NO-MORE-ROWS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT DELQ-RPT
+           MOVE WS-HDR1 TO DELQ-RPT-REC
+           WRITE DELQ-RPT-REC
+           MOVE WS-HDR2 TO DELQ-RPT-REC
+           WRITE DELQ-RPT-REC
+           EXEC SQL
+               OPEN AMRTDLNQ-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2000-PROCESS-SCHEDULE.
+           ADD 1 TO WS-ROWS-EXAMINED
+           SET WS-XREF-FOUND-SWITCH TO 'N'
+           SET WS-BAL-FOUND-SWITCH TO 'N'
+           SET WS-PAID-UP-SWITCH TO 'N'
+           COMPUTE WS-AMOUNT-DUE = H8-PRINCIPAL-AMT + H8-INTEREST-AMT
+           PERFORM 3000-LOOKUP-CUSTOMER
+           IF WS-XREF-FOUND
+               PERFORM 3100-LOOKUP-BALANCE
+               IF WS-BAL-FOUND
+                   IF H2-LAST-CREDIT-DATE >= H8-DUE-DATE
+                      AND H2-LAST-CREDIT-AMOUNT >= WS-AMOUNT-DUE
+                       SET WS-PAID-UP-SWITCH TO 'Y'
+                   END-IF
+               END-IF
+               IF WS-PAID-UP
+                   PERFORM 4100-MARK-PAID
+               ELSE
+                   PERFORM 4200-MARK-DELINQUENT
+               END-IF
+           ELSE
+               PERFORM 4300-MARK-NO-XREF
+               ADD 1 TO WS-ROWS-NO-XREF
+           END-IF
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2100-FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH AMRTDLNQ-CSR
+                   INTO :H8-ACCOUNT-NUMBER, :H8-DUE-DATE,
+                        :H8-PRINCIPAL-AMT, :H8-INTEREST-AMT,
+                        :H8-SCHEDULE-STATUS
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-NO-MORE-ROWS TO TRUE
+               WHEN OTHER
+                   PERFORM 9800-ABEND-SQL-ERROR
+           END-EVALUATE.
+
+       3000-LOOKUP-CUSTOMER.
+           MOVE H8-ACCOUNT-NUMBER TO H4-ACCOUNT-NUMBER
+           EXEC SQL
+               SELECT CUSTOMER_ID
+                 INTO :H4-CUSTOMER-ID
+                 FROM COREBK.CBS_CUST_ACCT_XREF
+                WHERE ACCOUNT_NUMBER = :H4-ACCOUNT-NUMBER
+                  AND XREF_STATUS = 'A'
+                FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE H4-CUSTOMER-ID TO H2-CUSTOMER-ID
+               SET WS-XREF-FOUND-SWITCH TO 'Y'
+           ELSE
+               SET WS-XREF-FOUND-SWITCH TO 'N'
+           END-IF.
+
+       3100-LOOKUP-BALANCE.
+           EXEC SQL
+               SELECT LAST_CREDIT_DATE, LAST_CREDIT_AMOUNT
+                 INTO :H2-LAST-CREDIT-DATE, :H2-LAST-CREDIT-AMOUNT
+                 FROM COREBK.CBS_ACCT_BAL_DTL
+                WHERE CUSTOMER_ID = :H2-CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE = 0
+               SET WS-BAL-FOUND-SWITCH TO 'Y'
+           ELSE
+               SET WS-BAL-FOUND-SWITCH TO 'N'
+           END-IF.
+
+       4100-MARK-PAID.
+           EXEC SQL
+               UPDATE COREBK.CBS_AMORT_SCHEDULE
+                  SET SCHEDULE_STATUS = 'P'
+                WHERE CURRENT OF AMRTDLNQ-CSR
+           END-EXEC
+           ADD 1 TO WS-ROWS-PAID.
+
+       4200-MARK-DELINQUENT.
+           EXEC SQL
+               UPDATE COREBK.CBS_AMORT_SCHEDULE
+                  SET SCHEDULE_STATUS = 'D'
+                WHERE CURRENT OF AMRTDLNQ-CSR
+           END-EXEC
+           ADD 1 TO WS-ROWS-DELINQUENT
+           MOVE 'DELINQUENT' TO WS-D-MESSAGE
+           PERFORM 5000-WRITE-DETAIL-LINE.
+
+       4300-MARK-NO-XREF.
+           EXEC SQL
+               UPDATE COREBK.CBS_AMORT_SCHEDULE
+                  SET SCHEDULE_STATUS = 'D'
+                WHERE CURRENT OF AMRTDLNQ-CSR
+           END-EXEC
+           MOVE 'NO ACTIVE XREF - DELINQUENT' TO WS-D-MESSAGE
+           PERFORM 5000-WRITE-DETAIL-LINE.
+
+       5000-WRITE-DETAIL-LINE.
+           MOVE H8-ACCOUNT-NUMBER      TO WS-D-ACCOUNT-NUMBER
+           MOVE H8-DUE-DATE            TO WS-D-DUE-DATE
+           MOVE WS-AMOUNT-DUE          TO WS-D-AMOUNT-DUE
+           IF WS-BAL-FOUND
+               MOVE H2-LAST-CREDIT-DATE    TO WS-D-LAST-CREDIT-DATE
+               MOVE H2-LAST-CREDIT-AMOUNT  TO WS-D-LAST-CREDIT-AMOUNT
+           ELSE
+               MOVE SPACES                 TO WS-D-LAST-CREDIT-DATE
+               MOVE ZERO                   TO WS-D-LAST-CREDIT-AMOUNT
+           END-IF
+           MOVE WS-DETAIL-LINE         TO DELQ-RPT-REC
+           WRITE DELQ-RPT-REC.
+
+       9800-ABEND-SQL-ERROR.
+           DISPLAY 'AMRTDLNQ FETCH ERROR - SQLCODE: ' SQLCODE
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9000-TERMINATE.
+           EXEC SQL
+               CLOSE AMRTDLNQ-CSR
+           END-EXEC
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           DISPLAY 'AMRTDLNQ ROWS EXAMINED  : ' WS-ROWS-EXAMINED
+           DISPLAY 'AMRTDLNQ ROWS PAID      : ' WS-ROWS-PAID
+           DISPLAY 'AMRTDLNQ ROWS DELINQUENT: ' WS-ROWS-DELINQUENT
+           DISPLAY 'AMRTDLNQ ROWS NO XREF   : ' WS-ROWS-NO-XREF
+           CLOSE DELQ-RPT.
