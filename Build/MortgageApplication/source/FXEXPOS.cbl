@@ -0,0 +1,214 @@
+      ******************************************************************
+      * PROGRAM-ID : FXEXPOS                                          *
+      * FUNCTION   : MULTI-CURRENCY EXPOSURE REPORT.  READS EVERY ROW  *
+      *              OF CBS_ACCT_BAL_DTL, CONVERTS AVAILABLE-BALANCE   *
+      *              AND LEDGER-BALANCE TO THE REPORTING CURRENCY      *
+      *              (WS-BASE-CURRENCY) USING CBS_FX_RATE, AND         *
+      *              PRODUCES A TOTAL EXPOSURE SUMMARY BY CURRENCY.    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FXEXPOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FXEXP-RPT ASSIGN TO FXEXPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FXEXP-RPT
+           RECORDING MODE IS F.
+       01  FXEXP-RPT-REC               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY CBSBAL.
+           COPY CBSFXRT.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-BASE-CURRENCY            PIC X(3) VALUE 'USD'.
+
+       01  WS-HDR1                     PIC X(50) VALUE
+           'MULTI-CURRENCY EXPOSURE SUMMARY - BASE = USD'.
+       01  WS-HDR2                     PIC X(132) VALUE
+           'CUR  ACCOUNTS   AVAILABLE-BASE    LEDGER-BASE'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-CURRENCY             PIC X(3).
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 WS-D-ACCOUNT-COUNT        PIC Z(6)9.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 WS-D-AVAILABLE-BASE       PIC -Z(12)9.99.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 WS-D-LEDGER-BASE          PIC -Z(12)9.99.
+
+       01  WS-CURR-TABLE.
+           05 WS-CT-COUNT               PIC 9(3) VALUE ZERO.
+           05 WS-CT-ENTRY OCCURS 50 TIMES INDEXED BY WS-CT-IDX.
+              10 CT-CURRENCY            PIC X(3).
+              10 CT-ACCOUNT-COUNT       PIC 9(7) VALUE ZERO.
+              10 CT-AVAILABLE-BASE      PIC S9(13)V99 COMP-3 VALUE ZERO.
+              10 CT-LEDGER-BASE         PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-RATE-FOUND-SWITCH         PIC X(1) VALUE 'N'.
+           88 WS-RATE-FOUND                VALUE 'Y'.
+       01  WS-MATCH-FOUND-SWITCH        PIC X(1) VALUE 'N'.
+           88 WS-MATCH-FOUND               VALUE 'Y'.
+       01  WS-TABLE-FULL-SWITCH         PIC X(1) VALUE 'N'.
+           88 WS-TABLE-FULL                 VALUE 'Y'.
+       01  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-ROWS               VALUE 'Y'.
+
+       01  WS-AVAILABLE-BASE             PIC S9(10)V9(2) COMP-3.
+       01  WS-LEDGER-BASE                PIC S9(10)V9(2) COMP-3.
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-READ               PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-UNRATED            PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-CURR-TABLE-FULL    PIC 9(9) VALUE ZERO.
+
+           EXEC SQL
+               DECLARE FXACCT-CSR CURSOR FOR
+                   SELECT CUSTOMER_ID, DEBIT_AMOUNT, AVAILABLE_BALANCE,
+                          LEDGER_BALANCE, HOLD_BALANCE,
+                          LAST_CREDIT_AMOUNT, LAST_DEBIT_AMOUNT,
+                          LAST_CREDIT_DATE, LAST_DEBIT_DATE, CURRENCY,
+                          UPD_USERID, UPD_TIMESTAMP
+                     FROM COREBK.CBS_ACCT_BAL_DTL
+                    ORDER BY CURRENCY, CUSTOMER_ID
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS UNTIL WS-NO-MORE-ROWS
+           PERFORM 7000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT FXEXP-RPT
+           MOVE WS-HDR1 TO FXEXP-RPT-REC
+           WRITE FXEXP-RPT-REC
+           MOVE WS-HDR2 TO FXEXP-RPT-REC
+           WRITE FXEXP-RPT-REC
+           EXEC SQL
+               OPEN FXACCT-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2000-PROCESS-ACCOUNTS.
+           ADD 1 TO WS-ROWS-READ
+           IF H2-CURRENCY = WS-BASE-CURRENCY
+               MOVE H2-AVAILABLE-BALANCE TO WS-AVAILABLE-BASE
+               MOVE H2-LEDGER-BALANCE    TO WS-LEDGER-BASE
+               PERFORM 4000-ACCUMULATE-TOTALS
+           ELSE
+               PERFORM 3000-LOOKUP-RATE
+               IF WS-RATE-FOUND
+                   COMPUTE WS-AVAILABLE-BASE ROUNDED =
+                       H2-AVAILABLE-BALANCE * H6-RATE-TO-BASE
+                   COMPUTE WS-LEDGER-BASE ROUNDED =
+                       H2-LEDGER-BALANCE * H6-RATE-TO-BASE
+                   PERFORM 4000-ACCUMULATE-TOTALS
+               ELSE
+                   ADD 1 TO WS-ROWS-UNRATED
+               END-IF
+           END-IF
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2100-FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH FXACCT-CSR
+                   INTO :H2-CUSTOMER-ID, :H2-DEBIT-AMOUNT,
+                        :H2-AVAILABLE-BALANCE, :H2-LEDGER-BALANCE,
+                        :H2-HOLD-BALANCE, :H2-LAST-CREDIT-AMOUNT,
+                        :H2-LAST-DEBIT-AMOUNT, :H2-LAST-CREDIT-DATE,
+                        :H2-LAST-DEBIT-DATE, :H2-CURRENCY,
+                        :H2-UPD-USERID, :H2-UPD-TIMESTAMP
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-NO-MORE-ROWS TO TRUE
+               WHEN OTHER
+                   PERFORM 9800-ABEND-SQL-ERROR
+           END-EVALUATE.
+
+       3000-LOOKUP-RATE.
+           MOVE H2-CURRENCY TO H6-CURRENCY
+           EXEC SQL
+               SELECT RATE_TO_BASE, EFFECTIVE_DATE
+                 INTO :H6-RATE-TO-BASE, :H6-EFFECTIVE-DATE
+                 FROM COREBK.CBS_FX_RATE
+                WHERE CURRENCY = :H6-CURRENCY
+                  AND EFFECTIVE_DATE =
+                      (SELECT MAX(EFFECTIVE_DATE)
+                         FROM COREBK.CBS_FX_RATE
+                        WHERE CURRENCY = :H6-CURRENCY
+                          AND EFFECTIVE_DATE <= CURRENT DATE)
+           END-EXEC
+           IF SQLCODE = 0
+               SET WS-RATE-FOUND-SWITCH TO 'Y'
+           ELSE
+               SET WS-RATE-FOUND-SWITCH TO 'N'
+           END-IF.
+
+       4000-ACCUMULATE-TOTALS.
+           SET WS-MATCH-FOUND-SWITCH TO 'N'
+           IF WS-CT-COUNT > 0
+               PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > WS-CT-COUNT
+                      OR WS-MATCH-FOUND
+                   IF CT-CURRENCY (WS-CT-IDX) = H2-CURRENCY
+                       SET WS-MATCH-FOUND-SWITCH TO 'Y'
+                   END-IF
+               END-PERFORM
+           END-IF
+           SET WS-TABLE-FULL-SWITCH TO 'N'
+           IF NOT WS-MATCH-FOUND
+               IF WS-CT-COUNT < 50
+                   ADD 1 TO WS-CT-COUNT
+                   SET WS-CT-IDX TO WS-CT-COUNT
+                   MOVE H2-CURRENCY TO CT-CURRENCY (WS-CT-IDX)
+               ELSE
+                   SET WS-TABLE-FULL-SWITCH TO 'Y'
+               END-IF
+           END-IF
+           IF WS-TABLE-FULL
+               ADD 1 TO WS-ROWS-CURR-TABLE-FULL
+           ELSE
+               ADD 1              TO CT-ACCOUNT-COUNT  (WS-CT-IDX)
+               ADD WS-AVAILABLE-BASE TO CT-AVAILABLE-BASE (WS-CT-IDX)
+               ADD WS-LEDGER-BASE    TO CT-LEDGER-BASE    (WS-CT-IDX)
+           END-IF.
+
+       7000-WRITE-SUMMARY.
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+               UNTIL WS-CT-IDX > WS-CT-COUNT
+               MOVE CT-CURRENCY (WS-CT-IDX)      TO WS-D-CURRENCY
+               MOVE CT-ACCOUNT-COUNT (WS-CT-IDX) TO WS-D-ACCOUNT-COUNT
+               MOVE CT-AVAILABLE-BASE (WS-CT-IDX) TO WS-D-AVAILABLE-BASE
+               MOVE CT-LEDGER-BASE (WS-CT-IDX)    TO WS-D-LEDGER-BASE
+               MOVE WS-DETAIL-LINE TO FXEXP-RPT-REC
+               WRITE FXEXP-RPT-REC
+           END-PERFORM.
+
+       9800-ABEND-SQL-ERROR.
+           DISPLAY 'FXEXPOS FETCH ERROR - SQLCODE: ' SQLCODE
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9000-TERMINATE.
+           EXEC SQL
+               CLOSE FXACCT-CSR
+           END-EXEC
+           DISPLAY 'FXEXPOS ROWS READ       : ' WS-ROWS-READ
+           DISPLAY 'FXEXPOS ROWS UNRATED    : ' WS-ROWS-UNRATED
+           DISPLAY 'FXEXPOS ROWS TABLE FULL : ' WS-ROWS-CURR-TABLE-FULL
+           CLOSE FXEXP-RPT.
