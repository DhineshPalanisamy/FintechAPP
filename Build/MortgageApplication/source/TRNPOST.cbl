@@ -0,0 +1,345 @@
+      ******************************************************************
+      * PROGRAM-ID : TRNPOST                                           *
+      * FUNCTION   : POSTING ENGINE.  TRNVALID IS EXPECTED TO HAVE     *
+      *              RUN AHEAD OF THIS JOB AND MOVED ANY ROW WITH AN   *
+      *              UNRECOGNIZED TRAN-TYPE OR STATUS TO 'SUSPENSE',   *
+      *              SO EVERY ROW THIS CURSOR SEES IS ALREADY          *
+      *              KNOWN-GOOD.  PICKS UP EVERY ROW ON                *
+      *              CBS_ACCT_TRAN_HSTRY_DTL WITH STATUS 'PENDING',    *
+      *              TRANSLATES ITS ACCOUNT-NUMBER TO A CUSTOMER-ID    *
+      *              VIA CBS_CUST_ACCT_XREF, AND APPLIES TRAN-AMOUNT   *
+      *              AGAINST CBS_ACCT_BAL_DTL ACCORDING TO TRAN-TYPE:  *
+      *                CREDIT - ADDS TO LEDGER/AVAILABLE BALANCE AND   *
+      *                         STAMPS LAST-CREDIT-AMOUNT/DATE         *
+      *                DEBIT  - SUBTRACTS FROM LEDGER/AVAILABLE        *
+      *                         BALANCE AND STAMPS LAST-DEBIT-AMOUNT/  *
+      *                         DATE                                   *
+      *              THE TRANSACTION ROW IS THEN FLIPPED TO 'POSTED'   *
+      *              OR, IF IT CANNOT BE APPLIED, 'REJECTED'.          *
+      *              EVERY BALANCE UPDATE ALSO WRITES A BEFORE/AFTER   *
+      *              ROW TO CBS_ACCT_BAL_HIST.                         *
+      *              WORK IS COMMITTED EVERY WS-COMMIT-FREQUENCY ROWS, *
+      *              AND THE LAST TRANSACTION-ID COMMITTED IS SAVED TO *
+      *              CBS_BATCH_CHECKPOINT SO AN ABENDED RUN RESTARTS   *
+      *              AFTER THAT POINT INSTEAD OF FROM THE BEGINNING.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNPOST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POST-RPT ASSIGN TO POSTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POST-RPT
+           RECORDING MODE IS F.
+       01  POST-RPT-REC                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY CBSHIS.
+           COPY CBSBAL.
+           COPY CBSXREF.
+           COPY CBSBALH.
+           COPY CBSCKPT.
+       01  WS-RESTART-TRAN-ID          PIC X(16).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-RUN-USERID               PIC X(10) VALUE 'TRNPOST'.
+       01  WS-JOB-NAME                 PIC X(8)  VALUE 'TRNPOST'.
+
+       01  WS-BEFORE-AVAIL-BAL   PIC S9(10)V9(2) COMP-3.
+       01  WS-BEFORE-LEDGER-BAL  PIC S9(10)V9(2) COMP-3.
+       01  WS-BEFORE-HOLD-BAL    PIC S9(10)V9(2) COMP-3.
+
+       01  WS-COMMIT-FREQUENCY         PIC 9(5) VALUE 100.
+       01  WS-ROWS-SINCE-COMMIT        PIC 9(9) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-TRANSACTION-ID      PIC X(16).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-ACCOUNT-NUMBER      PIC Z(17)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-TRAN-TYPE           PIC X(10).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-NEW-STATUS          PIC X(10).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-MESSAGE             PIC X(30).
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-READ             PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-POSTED           PIC 9(9) VALUE ZERO.
+           05 WS-ROWS-REJECTED         PIC 9(9) VALUE ZERO.
+
+       01  WS-NEW-STATUS                PIC X(10).
+       01  WS-XREF-FOUND-SWITCH         PIC X(1) VALUE 'N'.
+           88 WS-XREF-FOUND                VALUE 'Y'.
+       01  WS-BAL-UPDATED-SWITCH        PIC X(1) VALUE 'N'.
+           88 WS-BAL-UPDATED               VALUE 'Y'.
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-ROWS              VALUE 'Y'.
+
+           EXEC SQL
+               DECLARE TRNPOST-CSR CURSOR WITH HOLD FOR
+                   SELECT ACCOUNT_NUMBER, TRANSACTION_ID, TRAN_AMOUNT,
+                          TRAN_TYPE, STATUS
+                     FROM COREBK.CBS_ACCT_TRAN_HSTRY_DTL
+                    WHERE STATUS = 'PENDING'
+                      AND TRANSACTION_ID > :WS-RESTART-TRAN-ID
+                    ORDER BY TRANSACTION_ID
+                    FOR UPDATE OF STATUS
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-NO-MORE-ROWS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT POST-RPT
+           PERFORM 1100-LOAD-CHECKPOINT
+           EXEC SQL
+               OPEN TRNPOST-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       1100-LOAD-CHECKPOINT.
+           MOVE LOW-VALUES TO WS-RESTART-TRAN-ID
+           MOVE WS-JOB-NAME TO H9-JOB-NAME
+           EXEC SQL
+               SELECT LAST_TRAN_ID
+                 INTO :H9-LAST-TRAN-ID
+                 FROM COREBK.CBS_BATCH_CHECKPOINT
+                WHERE JOB_NAME = :H9-JOB-NAME
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE H9-LAST-TRAN-ID TO WS-RESTART-TRAN-ID
+               DISPLAY 'TRNPOST RESUMING AFTER TRAN-ID: '
+                   WS-RESTART-TRAN-ID
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-ROWS-READ
+           SET WS-XREF-FOUND-SWITCH TO 'N'
+           SET WS-BAL-UPDATED-SWITCH TO 'N'
+           PERFORM 3000-LOOKUP-CUSTOMER
+           IF WS-XREF-FOUND
+               EVALUATE H3-TRAN-TYPE
+                   WHEN 'CREDIT'
+                       PERFORM 4100-POST-CREDIT
+                   WHEN 'DEBIT'
+                       PERFORM 4200-POST-DEBIT
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           IF WS-BAL-UPDATED
+               MOVE 'POSTED'   TO WS-NEW-STATUS
+               MOVE 'POSTED TO BALANCE' TO WS-D-MESSAGE
+               ADD 1 TO WS-ROWS-POSTED
+           ELSE
+               MOVE 'REJECTED' TO WS-NEW-STATUS
+               MOVE 'NOT POSTED - SEE REPORT' TO WS-D-MESSAGE
+               ADD 1 TO WS-ROWS-REJECTED
+           END-IF
+           PERFORM 5000-UPDATE-TRAN-STATUS
+           PERFORM 5100-WRITE-DETAIL-LINE
+           ADD 1 TO WS-ROWS-SINCE-COMMIT
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-FREQUENCY
+               PERFORM 7000-CHECKPOINT-COMMIT
+           END-IF
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2100-FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH TRNPOST-CSR
+                   INTO :H3-ACCOUNT-NUMBER, :H3-TRANSACTION-ID,
+                        :H3-TRAN-AMOUNT, :H3-TRAN-TYPE, :H3-STATUS
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-NO-MORE-ROWS TO TRUE
+               WHEN OTHER
+                   PERFORM 9800-ABEND-SQL-ERROR
+           END-EVALUATE.
+
+       3000-LOOKUP-CUSTOMER.
+           MOVE H3-ACCOUNT-NUMBER TO H4-ACCOUNT-NUMBER
+           EXEC SQL
+               SELECT CUSTOMER_ID
+                 INTO :H4-CUSTOMER-ID
+                 FROM COREBK.CBS_CUST_ACCT_XREF
+                WHERE ACCOUNT_NUMBER = :H4-ACCOUNT-NUMBER
+                  AND XREF_STATUS = 'A'
+                FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE H4-CUSTOMER-ID TO H2-CUSTOMER-ID
+               SET WS-XREF-FOUND-SWITCH TO 'Y'
+           ELSE
+               SET WS-XREF-FOUND-SWITCH TO 'N'
+           END-IF.
+
+       4050-CAPTURE-BEFORE-IMAGE.
+           EXEC SQL
+               SELECT AVAILABLE_BALANCE, LEDGER_BALANCE, HOLD_BALANCE
+                 INTO :WS-BEFORE-AVAIL-BAL,
+                      :WS-BEFORE-LEDGER-BAL,
+                      :WS-BEFORE-HOLD-BAL
+                 FROM COREBK.CBS_ACCT_BAL_DTL
+                WHERE CUSTOMER_ID = :H2-CUSTOMER-ID
+           END-EXEC.
+
+       4100-POST-CREDIT.
+           PERFORM 4050-CAPTURE-BEFORE-IMAGE
+           EXEC SQL
+               UPDATE COREBK.CBS_ACCT_BAL_DTL
+                  SET LEDGER_BALANCE     =
+                          LEDGER_BALANCE + :H3-TRAN-AMOUNT,
+                      AVAILABLE_BALANCE  =
+                          AVAILABLE_BALANCE + :H3-TRAN-AMOUNT,
+                      LAST_CREDIT_AMOUNT  = :H3-TRAN-AMOUNT,
+                      LAST_CREDIT_DATE    = CURRENT DATE,
+                      UPD_USERID          = :WS-RUN-USERID,
+                      UPD_TIMESTAMP       = CURRENT TIMESTAMP
+                WHERE CUSTOMER_ID = :H2-CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+               SET WS-BAL-UPDATED-SWITCH TO 'Y'
+               PERFORM 6000-WRITE-HIST-ROW
+           ELSE
+               SET WS-BAL-UPDATED-SWITCH TO 'N'
+           END-IF.
+
+       4200-POST-DEBIT.
+           PERFORM 4050-CAPTURE-BEFORE-IMAGE
+           EXEC SQL
+               UPDATE COREBK.CBS_ACCT_BAL_DTL
+                  SET LEDGER_BALANCE     =
+                          LEDGER_BALANCE - :H3-TRAN-AMOUNT,
+                      AVAILABLE_BALANCE  =
+                          AVAILABLE_BALANCE - :H3-TRAN-AMOUNT,
+                      LAST_DEBIT_AMOUNT   = :H3-TRAN-AMOUNT,
+                      LAST_DEBIT_DATE     = CURRENT DATE,
+                      UPD_USERID          = :WS-RUN-USERID,
+                      UPD_TIMESTAMP       = CURRENT TIMESTAMP
+                WHERE CUSTOMER_ID = :H2-CUSTOMER-ID
+           END-EXEC
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+               SET WS-BAL-UPDATED-SWITCH TO 'Y'
+               PERFORM 6000-WRITE-HIST-ROW
+           ELSE
+               SET WS-BAL-UPDATED-SWITCH TO 'N'
+           END-IF.
+
+       6000-WRITE-HIST-ROW.
+           MOVE H2-CUSTOMER-ID            TO H7-CUSTOMER-ID
+           EXEC SQL
+               SELECT COALESCE(MAX(HIST_SEQ), 0) + 1
+                 INTO :H7-HIST-SEQ
+                 FROM COREBK.CBS_ACCT_BAL_HIST
+                WHERE CUSTOMER_ID = :H2-CUSTOMER-ID
+           END-EXEC
+           MOVE WS-BEFORE-AVAIL-BAL TO H7-BEFORE-AVAIL-BAL
+           MOVE WS-BEFORE-LEDGER-BAL    TO H7-BEFORE-LEDGER-BAL
+           MOVE WS-BEFORE-HOLD-BAL      TO H7-BEFORE-HOLD-BAL
+           EXEC SQL
+               SELECT AVAILABLE_BALANCE, LEDGER_BALANCE, HOLD_BALANCE
+                 INTO :H7-AFTER-AVAIL-BAL,
+                      :H7-AFTER-LEDGER-BAL,
+                      :H7-AFTER-HOLD-BAL
+                 FROM COREBK.CBS_ACCT_BAL_DTL
+                WHERE CUSTOMER_ID = :H2-CUSTOMER-ID
+           END-EXEC
+           MOVE WS-RUN-USERID              TO H7-CHANGE-USERID
+           EXEC SQL
+               INSERT INTO COREBK.CBS_ACCT_BAL_HIST
+                   (CUSTOMER_ID, HIST_SEQ,
+                    BEFORE_AVAIL_BAL, AFTER_AVAIL_BAL,
+                    BEFORE_LEDGER_BAL, AFTER_LEDGER_BAL,
+                    BEFORE_HOLD_BAL, AFTER_HOLD_BAL,
+                    CHANGE_USERID, CHANGE_TIMESTAMP)
+                   VALUES
+                   (:H7-CUSTOMER-ID, :H7-HIST-SEQ,
+                    :H7-BEFORE-AVAIL-BAL, :H7-AFTER-AVAIL-BAL,
+                    :H7-BEFORE-LEDGER-BAL, :H7-AFTER-LEDGER-BAL,
+                    :H7-BEFORE-HOLD-BAL, :H7-AFTER-HOLD-BAL,
+                    :H7-CHANGE-USERID, CURRENT TIMESTAMP)
+           END-EXEC.
+
+       5000-UPDATE-TRAN-STATUS.
+           MOVE WS-NEW-STATUS TO H3-STATUS
+           EXEC SQL
+               UPDATE COREBK.CBS_ACCT_TRAN_HSTRY_DTL
+                  SET STATUS = :H3-STATUS
+                WHERE CURRENT OF TRNPOST-CSR
+           END-EXEC.
+
+       5100-WRITE-DETAIL-LINE.
+           MOVE H3-TRANSACTION-ID  TO WS-D-TRANSACTION-ID
+           MOVE H3-ACCOUNT-NUMBER  TO WS-D-ACCOUNT-NUMBER
+           MOVE H3-TRAN-TYPE       TO WS-D-TRAN-TYPE
+           MOVE WS-NEW-STATUS      TO WS-D-NEW-STATUS
+           MOVE WS-DETAIL-LINE     TO POST-RPT-REC
+           WRITE POST-RPT-REC.
+
+       7000-CHECKPOINT-COMMIT.
+           PERFORM 7100-SAVE-CHECKPOINT
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           MOVE ZERO TO WS-ROWS-SINCE-COMMIT.
+
+       7100-SAVE-CHECKPOINT.
+           MOVE WS-JOB-NAME        TO H9-JOB-NAME
+           MOVE H3-TRANSACTION-ID  TO H9-LAST-TRAN-ID
+           EXEC SQL
+               UPDATE COREBK.CBS_BATCH_CHECKPOINT
+                  SET LAST_TRAN_ID         = :H9-LAST-TRAN-ID,
+                      CHECKPOINT_TIMESTAMP = CURRENT TIMESTAMP
+                WHERE JOB_NAME = :H9-JOB-NAME
+           END-EXEC
+           IF SQLCODE = 100
+               EXEC SQL
+                   INSERT INTO COREBK.CBS_BATCH_CHECKPOINT
+                       (JOB_NAME, LAST_TRAN_ID, CHECKPOINT_TIMESTAMP)
+                       VALUES
+                       (:H9-JOB-NAME, :H9-LAST-TRAN-ID,
+                        CURRENT TIMESTAMP)
+               END-EXEC
+           END-IF.
+
+       7200-CLEAR-CHECKPOINT.
+           MOVE WS-JOB-NAME TO H9-JOB-NAME
+           EXEC SQL
+               DELETE FROM COREBK.CBS_BATCH_CHECKPOINT
+                WHERE JOB_NAME = :H9-JOB-NAME
+           END-EXEC.
+
+       9800-ABEND-SQL-ERROR.
+           DISPLAY 'TRNPOST FETCH ERROR - SQLCODE: ' SQLCODE
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9000-TERMINATE.
+           EXEC SQL
+               CLOSE TRNPOST-CSR
+           END-EXEC
+           PERFORM 7200-CLEAR-CHECKPOINT
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           DISPLAY 'TRNPOST ROWS READ     : ' WS-ROWS-READ
+           DISPLAY 'TRNPOST ROWS POSTED   : ' WS-ROWS-POSTED
+           DISPLAY 'TRNPOST ROWS REJECTED : ' WS-ROWS-REJECTED
+           CLOSE POST-RPT.
