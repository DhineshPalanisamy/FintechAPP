@@ -0,0 +1,185 @@
+      ******************************************************************
+      * PROGRAM-ID : CUSTXREF                                          *
+      * FUNCTION   : MAINTENANCE/LOOKUP PROGRAM FOR THE CUSTOMER-TO-   *
+      *              ACCOUNT CROSS-REFERENCE TABLE, CBS_CUST_ACCT_XREF.*
+      *              READS A TRANSACTION FILE OF ADD/INQ REQUESTS:     *
+      *                ADD - INSERTS A NEW CUSTOMER/ACCOUNT XREF ROW   *
+      *                INQ - LISTS EVERY ACCOUNT TIED TO A CUSTOMER    *
+      *              RESULTS AND EXCEPTIONS GO TO THE XREFRPT REPORT.  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTXREF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XREF-TXN-IN ASSIGN TO XREFIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT XREF-RPT ASSIGN TO XREFRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XREF-TXN-IN
+           RECORDING MODE IS F.
+       01  XREF-TXN-REC.
+           05 XT-FUNC-CODE          PIC X(3).
+           05 XT-CUSTOMER-ID        PIC 9(9).
+           05 XT-ACCOUNT-NUMBER     PIC 9(18).
+           05 XT-ACCOUNT-TYPE       PIC X(10).
+           05 FILLER                PIC X(92).
+
+       FD  XREF-RPT
+           RECORDING MODE IS F.
+       01  XREF-RPT-REC             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY CBSXREF.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-RUN-USERID               PIC X(10) VALUE 'BATCHXREF'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-CUSTOMER-ID         PIC Z(8)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-ACCOUNT-NUMBER      PIC Z(17)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-ACCOUNT-TYPE        PIC X(10).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-MESSAGE             PIC X(40).
+
+       01  WS-COUNTERS.
+           05 WS-TXNS-READ             PIC 9(9) VALUE ZERO.
+           05 WS-ADDS-DONE             PIC 9(9) VALUE ZERO.
+           05 WS-ADDS-REJECTED         PIC 9(9) VALUE ZERO.
+           05 WS-INQUIRIES-DONE        PIC 9(9) VALUE ZERO.
+
+       01  WS-TXN-EOF-SWITCH           PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-TXNS             VALUE 'Y'.
+       01  WS-XREF-EOF-SWITCH          PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-XREF-ROWS        VALUE 'Y'.
+       01  WS-ACCOUNTS-FOUND           PIC 9(5) VALUE ZERO.
+
+           EXEC SQL
+               DECLARE CUSTACCT-CSR CURSOR FOR
+                   SELECT ACCOUNT_NUMBER, ACCOUNT_TYPE
+                     FROM COREBK.CBS_CUST_ACCT_XREF
+                    WHERE CUSTOMER_ID = :H4-CUSTOMER-ID
+                    ORDER BY ACCOUNT_NUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TXN UNTIL WS-NO-MORE-TXNS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT XREF-TXN-IN
+           OPEN OUTPUT XREF-RPT
+           PERFORM 1100-READ-NEXT-TXN.
+
+       1100-READ-NEXT-TXN.
+           READ XREF-TXN-IN
+               AT END
+                   SET WS-NO-MORE-TXNS TO TRUE
+           END-READ.
+
+       2000-PROCESS-TXN.
+           ADD 1 TO WS-TXNS-READ
+           MOVE XT-CUSTOMER-ID    TO H4-CUSTOMER-ID
+           MOVE XT-ACCOUNT-NUMBER TO H4-ACCOUNT-NUMBER
+           MOVE XT-ACCOUNT-TYPE   TO H4-ACCOUNT-TYPE
+           EVALUATE XT-FUNC-CODE
+               WHEN 'ADD'
+                   PERFORM 3000-ADD-XREF-ROW
+               WHEN 'INQ'
+                   PERFORM 4000-INQUIRE-ACCOUNTS
+               WHEN OTHER
+                   MOVE 'UNKNOWN FUNCTION CODE - SKIPPED'
+                       TO WS-D-MESSAGE
+                   PERFORM 5000-WRITE-DETAIL-LINE
+           END-EVALUATE
+           PERFORM 1100-READ-NEXT-TXN.
+
+       3000-ADD-XREF-ROW.
+           MOVE 'A'            TO H4-XREF-STATUS
+           MOVE WS-RUN-USERID  TO H4-UPD-USERID
+           EXEC SQL
+               INSERT INTO COREBK.CBS_CUST_ACCT_XREF
+                   (CUSTOMER_ID, ACCOUNT_NUMBER, ACCOUNT_TYPE,
+                    XREF_STATUS, UPD_USERID, UPD_TIMESTAMP)
+                   VALUES
+                   (:H4-CUSTOMER-ID, :H4-ACCOUNT-NUMBER,
+                    :H4-ACCOUNT-TYPE, :H4-XREF-STATUS,
+                    :H4-UPD-USERID, CURRENT TIMESTAMP)
+           END-EXEC
+           IF SQLCODE = 0
+               ADD 1 TO WS-ADDS-DONE
+               MOVE 'XREF ADDED'     TO WS-D-MESSAGE
+           ELSE
+               ADD 1 TO WS-ADDS-REJECTED
+               MOVE 'XREF ADD REJECTED - SEE SQLCODE' TO WS-D-MESSAGE
+           END-IF
+           PERFORM 5000-WRITE-DETAIL-LINE.
+
+       4000-INQUIRE-ACCOUNTS.
+           ADD 1 TO WS-INQUIRIES-DONE
+           MOVE ZERO TO WS-ACCOUNTS-FOUND
+           SET WS-XREF-EOF-SWITCH TO 'N'
+           EXEC SQL
+               OPEN CUSTACCT-CSR
+           END-EXEC
+           PERFORM 4100-FETCH-ACCOUNT UNTIL WS-NO-MORE-XREF-ROWS
+           EXEC SQL
+               CLOSE CUSTACCT-CSR
+           END-EXEC
+           IF WS-ACCOUNTS-FOUND = ZERO
+               MOVE 'NO ACCOUNTS ON FILE FOR CUSTOMER'
+                   TO WS-D-MESSAGE
+               PERFORM 5000-WRITE-DETAIL-LINE
+           END-IF.
+
+       4100-FETCH-ACCOUNT.
+           EXEC SQL
+               FETCH CUSTACCT-CSR
+                   INTO :H4-ACCOUNT-NUMBER, :H4-ACCOUNT-TYPE
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ACCOUNTS-FOUND
+                   MOVE 'ACCOUNT ON FILE' TO WS-D-MESSAGE
+                   PERFORM 5000-WRITE-DETAIL-LINE
+               WHEN 100
+                   SET WS-NO-MORE-XREF-ROWS TO TRUE
+               WHEN OTHER
+                   PERFORM 9800-ABEND-SQL-ERROR
+           END-EVALUATE.
+
+       5000-WRITE-DETAIL-LINE.
+           MOVE H4-CUSTOMER-ID    TO WS-D-CUSTOMER-ID
+           MOVE H4-ACCOUNT-NUMBER TO WS-D-ACCOUNT-NUMBER
+           MOVE H4-ACCOUNT-TYPE   TO WS-D-ACCOUNT-TYPE
+           MOVE WS-DETAIL-LINE    TO XREF-RPT-REC
+           WRITE XREF-RPT-REC.
+
+       9800-ABEND-SQL-ERROR.
+           DISPLAY 'CUSTXREF FETCH ERROR - SQLCODE: ' SQLCODE
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9000-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           DISPLAY 'CUSTXREF TRANSACTIONS READ : ' WS-TXNS-READ
+           DISPLAY 'CUSTXREF ADDS COMPLETED    : ' WS-ADDS-DONE
+           DISPLAY 'CUSTXREF ADDS REJECTED     : ' WS-ADDS-REJECTED
+           DISPLAY 'CUSTXREF INQUIRIES RUN     : ' WS-INQUIRIES-DONE
+           CLOSE XREF-TXN-IN
+           CLOSE XREF-RPT.
