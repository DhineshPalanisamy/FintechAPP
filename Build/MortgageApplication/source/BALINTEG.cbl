@@ -0,0 +1,146 @@
+      ******************************************************************
+      * PROGRAM-ID : BALINTEG                                          *
+      * FUNCTION   : NIGHTLY INTEGRITY CHECK OF CBS_ACCT_BAL_DTL.      *
+      *              VERIFIES THAT AVAILABLE-BALANCE, LEDGER-BALANCE   *
+      *              AND HOLD-BALANCE TIE OUT FOR EVERY CUSTOMER-ID    *
+      *              AND WRITES AN EXCEPTION REPORT FOR ANY ROW THAT   *
+      *              DOES NOT.  TIE-OUT RULE:                         *
+      *                 AVAILABLE-BALANCE = LEDGER-BALANCE -           *
+      *                                     HOLD-BALANCE               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALINTEG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPT-RPT ASSIGN TO EXCPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPT-RPT
+           RECORDING MODE IS F.
+       01  EXCEPT-RPT-REC              PIC X(132).
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY CBSBAL.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-REPORT-HEADERS.
+           05 WS-HDR1.
+              10 FILLER                PIC X(30)
+                 VALUE 'BALANCE INTEGRITY EXCEPTIONS'.
+           05 WS-HDR2.
+              10 FILLER                PIC X(132) VALUE
+              '   CUSTOMER-ID   AVAILABLE-BAL   LEDGER-BAL   HOLD-BAL '.
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-CUSTOMER-ID         PIC Z(8)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-AVAILABLE-BAL       PIC -Z(9)9.99.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-LEDGER-BAL          PIC -Z(9)9.99.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-HOLD-BAL            PIC -Z(9)9.99.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-EXPECTED-AVAIL      PIC -Z(9)9.99.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 WS-D-DIFFERENCE          PIC -Z(9)9.99.
+
+       01  WS-EXPECTED-AVAILABLE       PIC S9(10)V9(2) COMP-3.
+       01  WS-DIFFERENCE               PIC S9(10)V9(2) COMP-3.
+
+       01  WS-COUNTERS.
+           05 WS-ROWS-READ             PIC 9(9) VALUE ZERO.
+           05 WS-EXCEPTIONS-WRITTEN    PIC 9(9) VALUE ZERO.
+
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88 WS-NO-MORE-ROWS             VALUE 'Y'.
+
+           EXEC SQL
+               DECLARE BALCHK-CSR CURSOR FOR
+                   SELECT CUSTOMER_ID, DEBIT_AMOUNT, AVAILABLE_BALANCE,
+                          LEDGER_BALANCE, HOLD_BALANCE,
+                          LAST_CREDIT_AMOUNT, LAST_DEBIT_AMOUNT,
+                          LAST_CREDIT_DATE, LAST_DEBIT_DATE, CURRENCY,
+                          UPD_USERID, UPD_TIMESTAMP
+                     FROM COREBK.CBS_ACCT_BAL_DTL
+                    ORDER BY CUSTOMER_ID
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS UNTIL WS-NO-MORE-ROWS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT EXCEPT-RPT
+           MOVE WS-HDR1 TO EXCEPT-RPT-REC
+           WRITE EXCEPT-RPT-REC
+           MOVE WS-HDR2 TO EXCEPT-RPT-REC
+           WRITE EXCEPT-RPT-REC
+
+           EXEC SQL
+               OPEN BALCHK-CSR
+           END-EXEC
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2000-PROCESS-ACCOUNTS.
+           ADD 1 TO WS-ROWS-READ
+           COMPUTE WS-EXPECTED-AVAILABLE =
+               H2-LEDGER-BALANCE - H2-HOLD-BALANCE
+           IF H2-AVAILABLE-BALANCE NOT = WS-EXPECTED-AVAILABLE
+               COMPUTE WS-DIFFERENCE =
+                   H2-AVAILABLE-BALANCE - WS-EXPECTED-AVAILABLE
+               PERFORM 2200-WRITE-EXCEPTION
+           END-IF
+           PERFORM 2100-FETCH-NEXT-ROW.
+
+       2100-FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH BALCHK-CSR
+                   INTO :H2-CUSTOMER-ID, :H2-DEBIT-AMOUNT,
+                        :H2-AVAILABLE-BALANCE, :H2-LEDGER-BALANCE,
+                        :H2-HOLD-BALANCE, :H2-LAST-CREDIT-AMOUNT,
+                        :H2-LAST-DEBIT-AMOUNT, :H2-LAST-CREDIT-DATE,
+                        :H2-LAST-DEBIT-DATE, :H2-CURRENCY,
+                        :H2-UPD-USERID, :H2-UPD-TIMESTAMP
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-NO-MORE-ROWS TO TRUE
+               WHEN OTHER
+                   PERFORM 9800-ABEND-SQL-ERROR
+           END-EVALUATE.
+
+       2200-WRITE-EXCEPTION.
+           MOVE H2-CUSTOMER-ID      TO WS-D-CUSTOMER-ID
+           MOVE H2-AVAILABLE-BALANCE TO WS-D-AVAILABLE-BAL
+           MOVE H2-LEDGER-BALANCE    TO WS-D-LEDGER-BAL
+           MOVE H2-HOLD-BALANCE      TO WS-D-HOLD-BAL
+           MOVE WS-EXPECTED-AVAILABLE TO WS-D-EXPECTED-AVAIL
+           MOVE WS-DIFFERENCE         TO WS-D-DIFFERENCE
+           MOVE WS-DETAIL-LINE        TO EXCEPT-RPT-REC
+           WRITE EXCEPT-RPT-REC
+           ADD 1 TO WS-EXCEPTIONS-WRITTEN.
+
+       9800-ABEND-SQL-ERROR.
+           DISPLAY 'BALINTEG FETCH ERROR - SQLCODE: ' SQLCODE
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9000-TERMINATE.
+           EXEC SQL
+               CLOSE BALCHK-CSR
+           END-EXEC
+           DISPLAY 'BALINTEG ROWS READ       : ' WS-ROWS-READ
+           DISPLAY 'BALINTEG EXCEPTIONS FOUND : ' WS-EXCEPTIONS-WRITTEN
+           CLOSE EXCEPT-RPT.
