@@ -0,0 +1,65 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_ACCT_BAL_HIST)                         *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSBALH))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(H7-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBS_ACCT_BAL_HIST TABLE
+           ( CUSTOMER_ID                    INTEGER NOT NULL,
+             HIST_SEQ                       INTEGER NOT NULL,
+             BEFORE_AVAIL_BAL               DECIMAL(12, 2) NOT NULL,
+             AFTER_AVAIL_BAL                DECIMAL(12, 2) NOT NULL,
+             BEFORE_LEDGER_BAL              DECIMAL(12, 2) NOT NULL,
+             AFTER_LEDGER_BAL               DECIMAL(12, 2) NOT NULL,
+             BEFORE_HOLD_BAL                DECIMAL(12, 2) NOT NULL,
+             AFTER_HOLD_BAL                 DECIMAL(12, 2) NOT NULL,
+             CHANGE_USERID                  CHAR(10) NOT NULL,
+             CHANGE_TIMESTAMP               TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBS_ACCT_BAL_HIST           *
+      ******************************************************************
+       01  DCLCBS-ACCT-BAL-HIST.
+      *    *************************************************************
+      *                       CUSTOMER_ID
+           10 H7-CUSTOMER-ID       PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       HIST_SEQ
+           10 H7-HIST-SEQ          PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       BEFORE_AVAIL_BAL
+           10 H7-BEFORE-AVAIL-BAL  PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       AFTER_AVAIL_BAL
+           10 H7-AFTER-AVAIL-BAL   PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       BEFORE_LEDGER_BAL
+           10 H7-BEFORE-LEDGER-BAL PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       AFTER_LEDGER_BAL
+           10 H7-AFTER-LEDGER-BAL  PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       BEFORE_HOLD_BAL
+           10 H7-BEFORE-HOLD-BAL   PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       AFTER_HOLD_BAL
+           10 H7-AFTER-HOLD-BAL    PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       CHANGE_USERID
+           10 H7-CHANGE-USERID     PIC X(10).
+      *    *************************************************************
+      *                       CHANGE_TIMESTAMP
+           10 H7-CHANGE-TIMESTAMP  PIC X(26).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICBS-ACCT-BAL-HIST.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 10 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      ******************************************************************
