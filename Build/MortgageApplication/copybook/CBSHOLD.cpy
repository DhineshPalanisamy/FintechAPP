@@ -0,0 +1,57 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_ACCT_HOLD_DTL)                         *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSHOLD))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(H5-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBS_ACCT_HOLD_DTL TABLE
+           ( CUSTOMER_ID                    INTEGER NOT NULL,
+             HOLD_ID                        INTEGER NOT NULL,
+             HOLD_AMOUNT                    DECIMAL(12, 2) NOT NULL,
+             HOLD_REASON                    CHAR(30) NOT NULL,
+             PLACED_BY_USERID               CHAR(10) NOT NULL,
+             PLACED_DATE                    DATE NOT NULL,
+             EXPIRY_DATE                    DATE NOT NULL,
+             HOLD_STATUS                    CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBS_ACCT_HOLD_DTL           *
+      ******************************************************************
+       01  DCLCBS-ACCT-HOLD-DTL.
+      *    *************************************************************
+      *                       CUSTOMER_ID
+           10 H5-CUSTOMER-ID       PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       HOLD_ID
+           10 H5-HOLD-ID           PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       HOLD_AMOUNT
+           10 H5-HOLD-AMOUNT       PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       HOLD_REASON
+           10 H5-HOLD-REASON       PIC X(30).
+      *    *************************************************************
+      *                       PLACED_BY_USERID
+           10 H5-PLACED-BY-USERID  PIC X(10).
+      *    *************************************************************
+      *                       PLACED_DATE
+           10 H5-PLACED-DATE       PIC X(10).
+      *    *************************************************************
+      *                       EXPIRY_DATE
+           10 H5-EXPIRY-DATE       PIC X(10).
+      *    *************************************************************
+      *                       HOLD_STATUS
+           10 H5-HOLD-STATUS       PIC X(1).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICBS-ACCT-HOLD-DTL.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 8 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
