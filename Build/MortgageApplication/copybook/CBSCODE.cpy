@@ -0,0 +1,37 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_TRAN_CODE_VALUES)                      *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSCODE))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(H10-)                                             *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBS_TRAN_CODE_VALUES TABLE
+           ( CODE_TYPE                      CHAR(10) NOT NULL,
+             CODE_VALUE                     CHAR(10) NOT NULL,
+             ACTIVE_FLAG                    CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBS_TRAN_CODE_VALUES        *
+      ******************************************************************
+       01  DCLCBS-TRAN-CODE-VALUES.
+      *    *************************************************************
+      *                       CODE_TYPE
+           10 H10-CODE-TYPE        PIC X(10).
+      *    *************************************************************
+      *                       CODE_VALUE
+           10 H10-CODE-VALUE       PIC X(10).
+      *    *************************************************************
+      *                       ACTIVE_FLAG
+           10 H10-ACTIVE-FLAG      PIC X(1).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICBS-TRAN-CODE-VALUES.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 3 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
