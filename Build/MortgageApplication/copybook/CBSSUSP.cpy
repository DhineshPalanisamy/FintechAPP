@@ -0,0 +1,53 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_TRAN_SUSPENSE)                         *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSSUSP))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(H11-)                                             *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBS_TRAN_SUSPENSE TABLE
+           ( ACCOUNT_NUMBER                 BIGINT NOT NULL,
+             TRANSACTION_ID                 CHAR(16) NOT NULL,
+             TRAN_AMOUNT                    DECIMAL(12, 2) NOT NULL,
+             TRAN_TYPE                      CHAR(10) NOT NULL,
+             STATUS                         CHAR(10) NOT NULL,
+             SUSPENSE_REASON                CHAR(30) NOT NULL,
+             SUSPENSE_TIMESTAMP             TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBS_TRAN_SUSPENSE           *
+      ******************************************************************
+       01  DCLCBS-TRAN-SUSPENSE.
+      *    *************************************************************
+      *                       ACCOUNT_NUMBER
+           10 H11-ACCOUNT-NUMBER   PIC S9(18) USAGE COMP.
+      *    *************************************************************
+      *                       TRANSACTION_ID
+           10 H11-TRANSACTION-ID   PIC X(16).
+      *    *************************************************************
+      *                       TRAN_AMOUNT
+           10 H11-TRAN-AMOUNT      PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       TRAN_TYPE
+           10 H11-TRAN-TYPE        PIC X(10).
+      *    *************************************************************
+      *                       STATUS
+           10 H11-STATUS           PIC X(10).
+      *    *************************************************************
+      *                       SUSPENSE_REASON
+           10 H11-SUSPENSE-REASON  PIC X(30).
+      *    *************************************************************
+      *                       SUSPENSE_TIMESTAMP
+           10 H11-SUSPENSE-TIMESTAMP PIC X(26).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICBS-TRAN-SUSPENSE.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 7 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
