@@ -0,0 +1,45 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_AMORT_SCHEDULE)                        *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSAMRT))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(H8-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBS_AMORT_SCHEDULE TABLE
+           ( ACCOUNT_NUMBER                 BIGINT NOT NULL,
+             DUE_DATE                       DATE NOT NULL,
+             PRINCIPAL_AMT                  DECIMAL(12, 2) NOT NULL,
+             INTEREST_AMT                   DECIMAL(12, 2) NOT NULL,
+             SCHEDULE_STATUS                CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBS_AMORT_SCHEDULE          *
+      ******************************************************************
+       01  DCLCBS-AMORT-SCHEDULE.
+      *    *************************************************************
+      *                       ACCOUNT_NUMBER
+           10 H8-ACCOUNT-NUMBER    PIC S9(18) USAGE COMP.
+      *    *************************************************************
+      *                       DUE_DATE
+           10 H8-DUE-DATE          PIC X(10).
+      *    *************************************************************
+      *                       PRINCIPAL_AMT
+           10 H8-PRINCIPAL-AMT     PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       INTEREST_AMT
+           10 H8-INTEREST-AMT      PIC S9(10)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       SCHEDULE_STATUS
+           10 H8-SCHEDULE-STATUS   PIC X(1).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICBS-AMORT-SCHEDULE.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 5 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
