@@ -0,0 +1,37 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_FX_RATE)                               *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSFXRT))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(H6-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBS_FX_RATE TABLE
+           ( CURRENCY                       CHAR(3) NOT NULL,
+             RATE_TO_BASE                   DECIMAL(12, 6) NOT NULL,
+             EFFECTIVE_DATE                 DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBS_FX_RATE                *
+      ******************************************************************
+       01  DCLCBS-FX-RATE.
+      *    *************************************************************
+      *                       CURRENCY
+           10 H6-CURRENCY          PIC X(3).
+      *    *************************************************************
+      *                       RATE_TO_BASE
+           10 H6-RATE-TO-BASE      PIC S9(6)V9(6) USAGE COMP-3.
+      *    *************************************************************
+      *                       EFFECTIVE_DATE
+           10 H6-EFFECTIVE-DATE    PIC X(10).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICBS-FX-RATE.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 3 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
