@@ -0,0 +1,49 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_CUST_ACCT_XREF)                        *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSXREF))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(H4-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBS_CUST_ACCT_XREF TABLE
+           ( CUSTOMER_ID                    INTEGER NOT NULL,
+             ACCOUNT_NUMBER                 BIGINT NOT NULL,
+             ACCOUNT_TYPE                   CHAR(10) NOT NULL,
+             XREF_STATUS                    CHAR(1) NOT NULL,
+             UPD_USERID                     CHAR(10) NOT NULL,
+             UPD_TIMESTAMP                  TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBS_CUST_ACCT_XREF          *
+      ******************************************************************
+       01  DCLCBS-CUST-ACCT-XREF.
+      *    *************************************************************
+      *                       CUSTOMER_ID
+           10 H4-CUSTOMER-ID       PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       ACCOUNT_NUMBER
+           10 H4-ACCOUNT-NUMBER    PIC S9(18) USAGE COMP.
+      *    *************************************************************
+      *                       ACCOUNT_TYPE
+           10 H4-ACCOUNT-TYPE      PIC X(10).
+      *    *************************************************************
+      *                       XREF_STATUS
+           10 H4-XREF-STATUS       PIC X(1).
+      *    *************************************************************
+      *                       UPD_USERID
+           10 H4-UPD-USERID        PIC X(10).
+      *    *************************************************************
+      *                       UPD_TIMESTAMP
+           10 H4-UPD-TIMESTAMP     PIC X(26).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICBS-CUST-ACCT-XREF.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 6 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
