@@ -0,0 +1,37 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBS_BATCH_CHECKPOINT)                      *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBSCKPT))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(H9-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBS_BATCH_CHECKPOINT TABLE
+           ( JOB_NAME                       CHAR(8) NOT NULL,
+             LAST_TRAN_ID                   CHAR(16) NOT NULL,
+             CHECKPOINT_TIMESTAMP           TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBS_BATCH_CHECKPOINT        *
+      ******************************************************************
+       01  DCLCBS-BATCH-CHECKPOINT.
+      *    *************************************************************
+      *                       JOB_NAME
+           10 H9-JOB-NAME          PIC X(8).
+      *    *************************************************************
+      *                       LAST_TRAN_ID
+           10 H9-LAST-TRAN-ID      PIC X(16).
+      *    *************************************************************
+      *                       CHECKPOINT_TIMESTAMP
+           10 H9-CHECKPOINT-TIMESTAMP PIC X(26).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICBS-BATCH-CHECKPOINT.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 3 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
